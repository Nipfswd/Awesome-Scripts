@@ -1,21 +1,749 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddTwoNumbers.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Num1        PIC 9(4) VALUE 0.
-       01 Num2        PIC 9(4) VALUE 0.
-       01 Sum         PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT Num1.
-
-           DISPLAY "Enter second number: ".
-           ACCEPT Num2.
-
-           ADD Num1 TO Num2 GIVING Sum.
-
-           DISPLAY "Sum is: " Sum.
-
-           STOP RUN.
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:   ADDTWONUMBERS                                 *
+000400*    AUTHOR:       J. HARTLEY                                    *
+000500*    INSTALLATION: DATA PROCESSING - GENERAL ACCOUNTING          *
+000600*    DATE-WRITTEN: 2019-06-10                                    *
+000700*                                                                *
+000800*    DESCRIPTION:  READS A SEQUENTIAL TRANSACTION FILE OF        *
+000900*                  NUM1/NUM2 PAIRS, COMPUTES A SUM FOR EACH      *
+001000*                  RECORD, AND PRODUCES A PRINTED CONTROL        *
+001100*                  REPORT WITH A GRAND TOTAL.  ORIGINALLY A      *
+001200*                  ONE-SHOT INTERACTIVE ADDING MACHINE;          *
+001300*                  CONVERTED TO A BATCH DRIVER SO A FULL DAY'S   *
+001400*                  WORK CAN BE RUN UNATTENDED.                   *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                        *
+001700*    ------------------------------------------------------      *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  ------------------------------------       *
+002000*    2019-06-10 JH    ORIGINAL - INTERACTIVE ACCEPT OF NUM1/     *
+002100*                     NUM2, DISPLAY OF SUM.                      *
+002200*    2024-03-01 JH    CONVERTED TO BATCH - READS ATN-TRANS-FILE  *
+002300*                     INSTEAD OF ACCEPTing NUM1/NUM2 FROM THE    *
+002400*                     CONSOLE.  ONE SUM PRODUCED PER RECORD.     *
+002500*    2024-03-15 JH    ADDED ATN-REPORT-FILE CONTROL SUMMARY      *
+002600*                     REPORT (HEADER, DETAIL, GRAND TOTAL) IN    *
+002700*                     PLACE OF THE CONSOLE DISPLAY OF SUM.       *
+002710*    2024-04-02 JH    ATN-NUM1/ATN-NUM2 MADE SIGNED (SEE         *
+002720*                     ATNTRAN); ATN-SUM AND ATN-GRAND-TOTAL      *
+002730*                     WIDENED TO SIGNED FIELDS TO MATCH.         *
+002740*    2024-04-18 JH    ADDED ON SIZE ERROR CHECKING AROUND THE    *
+002750*                     ADD; RECORDS THAT OVERFLOW ATN-SUM ARE     *
+002760*                     FLAGGED TO ATN-EXCEPTION-FILE INSTEAD OF   *
+002770*                     BEING TOTALED SILENTLY.                    *
+002780*    2024-05-10 JH    ADDED CHECKPOINT/RESTART.  ATN-CKPT-FILE   *
+002781*                     IS REWRITTEN EVERY ATN-CKPT-INTERVAL       *
+002782*                     RECORDS; A RUN THAT FINDS AN INCOMPLETE    *
+002783*                     CHECKPOINT ON STARTUP SKIPS THE RECORDS    *
+002784*                     ALREADY TOTALED INSTEAD OF REPROCESSING    *
+002785*                     THE WHOLE FILE.                            *
+002790*    2024-06-01 JH    ADDED ATN-AUDIT-FILE.  ONE RECORD IS        *
+002791*                     APPENDED PER CALCULATION CARRYING NUM1,     *
+002792*                     NUM2, SUM, RUN DATE/TIME AND THE JOB/       *
+002793*                     OPERATOR ID FROM THE ENVIRONMENT, SO THE    *
+002794*                     INPUTS BEHIND ANY REPORTED TOTAL CAN BE     *
+002795*                     PROVED OUT LATER.                           *
+002796*    2024-07-08 JH    ATN-NUM1 IS NOW LOOKED UP FROM A NEW        *
+002797*                     UPSTREAM DAILY EXTRACT FILE, ATN-EXTRACT-   *
+002798*                     FILE, MATCHED AGAINST ATN-TRAN-KEY IN ONE   *
+002799*                     PASS (BOTH FILES IN ASCENDING KEY           *
+002801*                     SEQUENCE) INSTEAD OF BEING KEYED BY HAND.  *
+002802*                     A TRANSACTION KEY WITH NO MATCHING         *
+002803*                     EXTRACT RECORD IS FLAGGED TO THE           *
+002804*                     EXCEPTION REPORT.  NUM2 REMAINS THE        *
+002805*                     MANUAL ADJUSTMENT FIGURE.                  *
+002807*    2024-08-14 JH    ADDED ATN-TRAN-OPCODE SUPPORT - A RECORD   *
+002808*                     MAY NOW REQUEST ADD, SUBTRACT, OR          *
+002809*                     MULTIPLY (SEE 2050-COMPUTE-RESULT) INSTEAD *
+002810*                     OF ALWAYS ADDING; AN UNRECOGNIZED CODE IS  *
+002811*                     FLAGGED TO THE EXCEPTION REPORT.           *
+002813*    2024-09-03 JH    ADDED THREE-WAY RECONCILIATION AGAINST     *
+002814*                     ATN-TRAN-EXPECTED-SUM.  A NONZERO EXPECTED *
+002815*                     SUM THAT DISAGREES WITH THE COMPUTED       *
+002816*                     ATN-SUM IS FLAGGED TO THE EXCEPTION        *
+002817*                     REPORT AND EXCLUDED FROM THE GRAND TOTAL,  *
+002818*                     THE DETAIL REPORT, AND THE AUDIT LOG.  A   *
+002819*                     ZERO EXPECTED SUM MEANS NONE WAS SUPPLIED   *
+002820*                     AND THE RECORD IS TOTALED AS BEFORE.       *
+002822*    2024-09-10 JH    ADDED 9900-ABEND SO A MISSING ATN-TRANS-   *
+002823*                     FILE OR ATN-EXTRACT-FILE STOPS THE JOB     *
+002824*                     CLEANLY INSTEAD OF HANGING IN 1900-MATCH-  *
+002825*                     EXTRACT.  FIXED 1200-CHECK-RESTART TO      *
+002826*                     CLOSE ATN-CKPT-FILE WHEN NO CHECKPOINT IS  *
+002827*                     FOUND, NOT ONLY WHEN ONE IS; CORRECTED THE *
+002828*                     ATN-AUDIT-FILE OPEN-EXTEND STATUS CHECK    *
+002829*                     FROM '35' TO '05' TO MATCH ITS OPTIONAL    *
+002830*                     SELECT; AND MADE A RESTARTED RUN EXTEND    *
+002831*                     ATN-REPORT-FILE/ATN-EXCEPTION-FILE AND     *
+002832*                     CARRY THE PRIOR GRAND TOTAL AND EXCEPTION  *
+002833*                     COUNT FORWARD FROM THE CHECKPOINT RECORD   *
+002834*                     INSTEAD OF STARTING THE FINAL REPORT OVER  *
+002835*                     AT ZERO.                                   *
+002836*    2024-09-17 JH    ADDED ON SIZE ERROR CHECKING AROUND ADD    *
+002837*                     ATN-SUM TO ATN-GRAND-TOTAL - PREVIOUSLY    *
+002838*                     UNCHECKED, SO A LONG RUN COULD SILENTLY    *
+002839*                     WRAP THE GRAND TOTAL.  CARRIED ATN-PAGE-NO *
+002840*                     AND ATN-EXCP-PAGE-NO FORWARD THROUGH THE   *
+002841*                     CHECKPOINT RECORD SO A RESTARTED RUN        *
+002842*                     CONTINUES THE PAGE NUMBERING INSTEAD OF     *
+002843*                     RESTARTING AT PAGE 1.  ADDED ATN-EXCP-SUM/ *
+002844*                     ATN-EXCP-EXPECTED TO THE EXCEPTION DETAIL  *
+002845*                     LINE SO A RECONCILIATION MISMATCH SHOWS    *
+002846*                     THE FIGURES IT WAS FLAGGED OVER.  WIDENED  *
+002847*                     ATN-SUM (AND ATN-TRAN-EXPECTED-SUM, ATN-   *
+002848*                     AUD-SUM, ATN-DTL-SUM) TO PIC S9(08) SO A   *
+002849*                     MULTIPLY OF TWO PIC S9(04) OPERANDS NO      *
+002850*                     LONGER ROUTINELY TRIPS SIZE ERROR.  ATN-   *
+002851*                     GRAND-TOTAL IS DELIBERATELY LEFT AT PIC    *
+002852*                     S9(07) - THE NEW SIZE ERROR CHECK ABOVE    *
+002853*                     CATCHES AN OVERSIZED RUNNING TOTAL RATHER  *
+002854*                     THAN WIDENING IT FURTHER.                  *
+002855*                                                                *
+002900******************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. AddTwoNumbers.
+003200 AUTHOR. J. HARTLEY.
+003300 INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING.
+003400 DATE-WRITTEN. 2019-06-10.
+003500 DATE-COMPILED.
+003600
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER. IBM-370.
+004000 OBJECT-COMPUTER. IBM-370.
+004100
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT ATN-TRANS-FILE ASSIGN TO TRANSIN
+004500         ORGANIZATION IS SEQUENTIAL
+004600         ACCESS MODE IS SEQUENTIAL
+004700         FILE STATUS IS ATN-TRANS-STATUS.
+004800
+004900     SELECT ATN-REPORT-FILE ASSIGN TO RPTOUT
+005000         ORGANIZATION IS SEQUENTIAL
+005100         ACCESS MODE IS SEQUENTIAL
+005200         FILE STATUS IS ATN-REPORT-STATUS.
+005210
+005220     SELECT ATN-EXCEPTION-FILE ASSIGN TO EXCPOUT
+005230         ORGANIZATION IS SEQUENTIAL
+005240         ACCESS MODE IS SEQUENTIAL
+005250         FILE STATUS IS ATN-EXCP-STATUS.
+005260
+005270     SELECT OPTIONAL ATN-CKPT-FILE ASSIGN TO CKPTFILE
+005280         ORGANIZATION IS SEQUENTIAL
+005290         ACCESS MODE IS SEQUENTIAL
+005295         FILE STATUS IS ATN-CKPT-STATUS.
+005296
+005297     SELECT OPTIONAL ATN-AUDIT-FILE ASSIGN TO AUDITLOG
+005298         ORGANIZATION IS SEQUENTIAL
+005299         ACCESS MODE IS SEQUENTIAL
+005301         FILE STATUS IS ATN-AUDIT-STATUS.
+005302
+005303     SELECT ATN-EXTRACT-FILE ASSIGN TO EXTRACTIN
+005304         ORGANIZATION IS SEQUENTIAL
+005305         ACCESS MODE IS SEQUENTIAL
+005306         FILE STATUS IS ATN-EXTR-STATUS.
+005307
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ATN-TRANS-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900 COPY ATNTRAN.
+006000
+006100 FD  ATN-REPORT-FILE
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400 01  ATN-REPORT-RECORD              PIC X(132).
+006410
+006420 FD  ATN-EXCEPTION-FILE
+006430     RECORDING MODE IS F
+006440     LABEL RECORDS ARE STANDARD.
+006450 01  ATN-EXCEPTION-RECORD           PIC X(132).
+006460
+006470 FD  ATN-CKPT-FILE
+006480     RECORDING MODE IS F
+006490     LABEL RECORDS ARE STANDARD.
+006495 COPY ATNCKPT.
+006496
+006497 FD  ATN-AUDIT-FILE
+006498     RECORDING MODE IS F
+006499     LABEL RECORDS ARE STANDARD.
+006499 COPY ATNAUD.
+006500
+006501 FD  ATN-EXTRACT-FILE
+006502     RECORDING MODE IS F
+006503     LABEL RECORDS ARE STANDARD.
+006504 COPY ATNEXTR.
+006505
+006600 WORKING-STORAGE SECTION.
+006700******************************************************************
+006800*    FILE STATUS AND END-OF-FILE SWITCHES                        *
+006900******************************************************************
+007000 01  ATN-TRANS-STATUS               PIC X(02) VALUE SPACES.
+007100 01  ATN-REPORT-STATUS              PIC X(02) VALUE SPACES.
+007110 01  ATN-EXCP-STATUS                PIC X(02) VALUE SPACES.
+007120 01  ATN-CKPT-STATUS                PIC X(02) VALUE SPACES.
+007130 01  ATN-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+007140 01  ATN-EXTR-STATUS                PIC X(02) VALUE SPACES.
+007150 01  ATN-ABEND-FILE-ID              PIC X(16) VALUE SPACES.
+007160 01  ATN-ABEND-STATUS               PIC X(02) VALUE SPACES.
+007200
+007300 01  ATN-SWITCHES.
+007400     05  ATN-EOF-SW                 PIC X(01) VALUE 'N'.
+007500         88  ATN-EOF-TRANS                     VALUE 'Y'.
+007510     05  ATN-EXTR-EOF-SW            PIC X(01) VALUE 'N'.
+007520         88  ATN-EXTR-EOF                       VALUE 'Y'.
+007530     05  ATN-EXTR-MATCH-SW          PIC X(01) VALUE 'N'.
+007540         88  ATN-EXTR-MATCHED                   VALUE 'Y'.
+007550         88  ATN-EXTR-NOT-MATCHED               VALUE 'N'.
+007555     05  ATN-RESTART-SW             PIC X(01) VALUE 'N'.
+007557         88  ATN-IS-RESTART                     VALUE 'Y'.
+007558     05  ATN-EXCP-HDG-SW            PIC X(01) VALUE 'N'.
+007559         88  ATN-EXCP-HDG-PRINTED               VALUE 'Y'.
+007560     05  ATN-CALC-SW                PIC X(01) VALUE 'N'.
+007570         88  ATN-CALC-OK                        VALUE 'Y'.
+007580         88  ATN-CALC-ERROR                     VALUE 'N'.
+007600
+007700******************************************************************
+007800*    REPORT PRINT LINES                                          *
+007900******************************************************************
+008000 COPY ATNRPT.
+008010 COPY ATNEXCP.
+008100
+008200******************************************************************
+008300*    REPORT CONTROL FIELDS                                       *
+008400******************************************************************
+008500 01  ATN-PAGE-NO                    PIC 9(04) VALUE ZERO.
+008600 01  ATN-LINE-COUNT                 PIC 9(03) VALUE ZERO.
+008610 01  ATN-EXCP-PAGE-NO               PIC 9(04) VALUE ZERO.
+008620 01  ATN-EXCP-LINE-COUNT            PIC 9(03) VALUE ZERO.
+008630 77  ATN-EXCP-COUNT                 PIC 9(04) VALUE ZERO.
+008640 01  ATN-EXCP-REASON-TEXT           PIC X(35) VALUE SPACES.
+008700 77  ATN-MAX-LINES                  PIC 9(03) VALUE 55.
+008800
+008810******************************************************************
+008820*    CHECKPOINT/RESTART FIELDS                                   *
+008830******************************************************************
+008840 77  ATN-CKPT-INTERVAL              PIC 9(04) VALUE 100.
+008850 01  ATN-RECORD-COUNT               PIC 9(08) VALUE ZERO.
+008860 01  ATN-RESTART-COUNT              PIC 9(08) VALUE ZERO.
+008870 01  ATN-CKPT-QUOTIENT              PIC 9(08) VALUE ZERO.
+008880 01  ATN-CKPT-REMAINDER             PIC 9(04) VALUE ZERO.
+008890
+008891******************************************************************
+008892*    AUDIT LOG FIELDS                                            *
+008893******************************************************************
+008894 01  ATN-AUD-JOB-ID-WS              PIC X(08) VALUE SPACES.
+008895 01  ATN-AUD-OPERATOR-ID-WS         PIC X(08) VALUE SPACES.
+008896
+008900 01  ATN-RUN-DATE-NUM               PIC 9(08).
+009000 01  ATN-RUN-DATE-GROUP REDEFINES ATN-RUN-DATE-NUM.
+009100     05  ATN-RUN-CCYY               PIC 9(04).
+009200     05  ATN-RUN-MM                 PIC 9(02).
+009300     05  ATN-RUN-DD                 PIC 9(02).
+009400
+009500 01  ATN-RUN-TIME-NUM               PIC 9(08).
+009600 01  ATN-RUN-TIME-GROUP REDEFINES ATN-RUN-TIME-NUM.
+009700     05  ATN-RUN-HH                 PIC 9(02).
+009800     05  ATN-RUN-MIN                PIC 9(02).
+009900     05  ATN-RUN-SS                 PIC 9(02).
+010000     05  ATN-RUN-HS                 PIC 9(02).
+010100
+010200******************************************************************
+010300*    WORK AREAS                                                  *
+010400******************************************************************
+010410 77  ATN-NUM1                       PIC S9(04) VALUE ZERO.
+010500 77  ATN-SUM                        PIC S9(08) VALUE ZERO.
+010600 77  ATN-GRAND-TOTAL                PIC S9(07) VALUE ZERO.
+010700
+010800 PROCEDURE DIVISION.
+010900******************************************************************
+011000*    0000-MAINLINE                                               *
+011100*    CONTROLS THE OVERALL FLOW OF THE BATCH RUN.                 *
+011200******************************************************************
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011500
+011600     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+011700         UNTIL ATN-EOF-TRANS.
+011800
+011900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012000
+012100     STOP RUN.
+012200
+012300******************************************************************
+012400*    1000-INITIALIZE                                             *
+012500*    OPENS THE TRANSACTION AND REPORT FILES, ESTABLISHES THE     *
+012600*    RUN DATE/TIME FOR THE REPORT HEADING, PRIMES THE READ, AND  *
+012610*    SKIPS PAST ANY RECORDS ALREADY TOTALED BY A PRIOR RUN THAT  *
+012620*    DID NOT FINISH.  A MISSING TRANSACTION OR EXTRACT FILE IS   *
+012630*    A FATAL ERROR - GO TO 9900-ABEND RATHER THAN LET THE MATCH  *
+012640*    LOGIC LOOP FOREVER ON A FILE THAT WILL NEVER HIT AT END.    *
+012700******************************************************************
+012800 1000-INITIALIZE.
+012900     OPEN INPUT ATN-TRANS-FILE.
+012910     IF ATN-TRANS-STATUS NOT = '00'
+012920         MOVE 'ATN-TRANS-FILE' TO ATN-ABEND-FILE-ID
+012930         MOVE ATN-TRANS-STATUS TO ATN-ABEND-STATUS
+012940         GO TO 9900-ABEND
+012950     END-IF.
+012960
+012970     OPEN INPUT ATN-EXTRACT-FILE.
+012980     IF ATN-EXTR-STATUS NOT = '00'
+012990         MOVE 'ATN-EXTRACT-FILE' TO ATN-ABEND-FILE-ID
+012995         MOVE ATN-EXTR-STATUS TO ATN-ABEND-STATUS
+012996         GO TO 9900-ABEND
+012997     END-IF.
+013000
+013005     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+013010
+013015     IF ATN-IS-RESTART
+013016         OPEN EXTEND ATN-REPORT-FILE
+013017         IF ATN-REPORT-STATUS = '35'
+013018             OPEN OUTPUT ATN-REPORT-FILE
+013019         END-IF
+013021         OPEN EXTEND ATN-EXCEPTION-FILE
+013022         IF ATN-EXCP-STATUS = '35'
+013023             OPEN OUTPUT ATN-EXCEPTION-FILE
+013024         END-IF
+013025     ELSE
+013026         OPEN OUTPUT ATN-REPORT-FILE
+013027         OPEN OUTPUT ATN-EXCEPTION-FILE
+013028     END-IF.
+013029
+013030     OPEN EXTEND ATN-AUDIT-FILE.
+013040     IF ATN-AUDIT-STATUS = '05'
+013050         OPEN OUTPUT ATN-AUDIT-FILE
+013060     END-IF.
+013100
+013200     ACCEPT ATN-RUN-DATE-NUM FROM DATE YYYYMMDD.
+013300     ACCEPT ATN-RUN-TIME-NUM FROM TIME.
+013310     ACCEPT ATN-AUD-JOB-ID-WS
+013315         FROM ENVIRONMENT 'ATN_JOB_ID'.
+013320     ACCEPT ATN-AUD-OPERATOR-ID-WS
+013325         FROM ENVIRONMENT 'ATN_OPERATOR_ID'.
+013400
+013500     STRING ATN-RUN-MM   "/" ATN-RUN-DD  "/" ATN-RUN-CCYY
+013600         DELIMITED BY SIZE INTO ATN-HDG-RUN-DATE.
+013700     STRING ATN-RUN-HH   ":" ATN-RUN-MIN ":" ATN-RUN-SS
+013800         DELIMITED BY SIZE INTO ATN-HDG-RUN-TIME.
+013900
+014000     PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT.
+014010
+014040     PERFORM 3000-READ-TRANS THRU 3000-EXIT.
+014045     PERFORM 3500-READ-EXTRACT THRU 3500-EXIT.
+014050
+014060     PERFORM 1300-SKIP-TO-RESTART THRU 1300-EXIT
+014070         UNTIL ATN-RECORD-COUNT >= ATN-RESTART-COUNT
+014080            OR ATN-EOF-TRANS.
+014090 1000-EXIT.
+014100     EXIT.
+014110
+014120******************************************************************
+014130*    1200-CHECK-RESTART                                          *
+014140*    LOOKS FOR A CHECKPOINT FROM A PRIOR RUN OF THIS JOB.  IF    *
+014150*    ONE EXISTS AND WAS LEFT INCOMPLETE, ITS RECORD COUNT        *
+014160*    BECOMES THE NUMBER OF TRANSACTION RECORDS TO SKIP BEFORE    *
+014165*    PROCESSING RESUMES, AND ITS GRAND TOTAL, EXCEPTION COUNT,   *
+014167*    AND PAGE NUMBERS ARE CARRIED FORWARD SO THE FINAL REPORT    *
+014169*    COVERS THE WHOLE DAY, NOT JUST THE RECORDS SEEN SINCE THE   *
+014170*    RESTART.  THE FILE IS OPTIONAL, SO "NOT FOUND" (STATUS 05)  *
+014173*    IS A NORMAL OUTCOME ON DAY ONE, NOT AN ERROR - THE FILE     *
+014175*    MUST STILL BE CLOSED IN THAT CASE, NOT LEFT OPEN FOR        *
+014177*    8000-WRITE-CHECKPOINT TO TRIP OVER LATER.                   *
+014180******************************************************************
+014190 1200-CHECK-RESTART.
+014200     OPEN INPUT ATN-CKPT-FILE.
+014210     IF ATN-CKPT-STATUS = '00'
+014220         READ ATN-CKPT-FILE
+014230             AT END
+014240                 CONTINUE
+014250         END-READ
+014260         IF ATN-CKPT-STATUS = '00' AND ATN-CKPT-INCOMPLETE
+014270             MOVE ATN-CKPT-RECORD-COUNT TO ATN-RESTART-COUNT
+014272             MOVE ATN-CKPT-GRAND-TOTAL  TO ATN-GRAND-TOTAL
+014274             MOVE ATN-CKPT-EXCP-COUNT   TO ATN-EXCP-COUNT
+014275             MOVE ATN-CKPT-PAGE-NO      TO ATN-PAGE-NO
+014277             MOVE ATN-CKPT-EXCP-PAGE-NO TO ATN-EXCP-PAGE-NO
+014276             SET ATN-IS-RESTART TO TRUE
+014280         END-IF
+014290         CLOSE ATN-CKPT-FILE
+014295     ELSE
+014296         IF ATN-CKPT-STATUS = '05'
+014297             CLOSE ATN-CKPT-FILE
+014298         END-IF
+014300     END-IF.
+014310 1200-EXIT.
+014320     EXIT.
+014330
+014340******************************************************************
+014350*    1300-SKIP-TO-RESTART                                        *
+014360*    DISCARDS ONE TRANSACTION RECORD THAT WAS ALREADY TOTALED    *
+014370*    ON THE RUN BEING RESTARTED, ADVANCING THE EXTRACT FILE IN   *
+014375*    STEP WITH IT SO THE TWO FILES STAY MATCHED.                 *
+014380******************************************************************
+014390 1300-SKIP-TO-RESTART.
+014400     ADD 1 TO ATN-RECORD-COUNT.
+014405     PERFORM 1900-MATCH-EXTRACT THRU 1900-EXIT.
+014410     PERFORM 3000-READ-TRANS THRU 3000-EXIT.
+014420 1300-EXIT.
+014430     EXIT.
+014500
+014510******************************************************************
+014520*    1900-MATCH-EXTRACT                                          *
+014530*    ADVANCES ATN-EXTRACT-FILE UNTIL ITS KEY REACHES OR PASSES    *
+014540*    THE CURRENT TRANSACTION KEY, THEN SETS ATN-NUM1 FROM THE     *
+014550*    MATCHING EXTRACT AMOUNT.  BOTH FILES MUST BE IN ASCENDING    *
+014560*    KEY SEQUENCE.  A TRANSACTION KEY WITH NO MATCHING EXTRACT    *
+014570*    RECORD IS LEFT FOR THE CALLER TO FLAG AS AN EXCEPTION.       *
+014580******************************************************************
+014590 1900-MATCH-EXTRACT.
+014600     PERFORM 3500-READ-EXTRACT THRU 3500-EXIT
+014610         UNTIL ATN-EXTR-EOF
+014620            OR ATN-EXT-KEY NOT LESS THAN ATN-TRAN-KEY.
+014630
+014640     IF (NOT ATN-EXTR-EOF) AND ATN-EXT-KEY = ATN-TRAN-KEY
+014650         MOVE ATN-EXT-AMOUNT TO ATN-NUM1
+014660         SET ATN-EXTR-MATCHED TO TRUE
+014670     ELSE
+014680         MOVE ZERO TO ATN-NUM1
+014690         SET ATN-EXTR-NOT-MATCHED TO TRUE
+014700     END-IF.
+014710 1900-EXIT.
+014720     EXIT.
+014730
+014740******************************************************************
+014750*    2000-PROCESS-TRANS                                          *
+014800*    LOOKS UP NUM1 FROM THE UPSTREAM EXTRACT, COMPUTES THE       *
+014810*    RESULT REQUESTED BY ATN-TRAN-OPCODE FOR THE CURRENT         *
+014900*    RECORD, ADDS IT TO THE RUN GRAND TOTAL, PRINTS THE DETAIL   *
+014910*    LINE, AND READS THE NEXT RECORD.  A RECORD WITH NO          *
+015000*    MATCHING EXTRACT, AN INVALID OPERATION CODE, A              *
+015010*    CALCULATION THAT OVERFLOWS ATN-SUM, A SUM THAT DOES NOT     *
+015020*    RECONCILE TO ATN-TRAN-EXPECTED-SUM, OR A GRAND TOTAL THAT   *
+015025*    WOULD ITSELF OVERFLOW, IS FLAGGED TO THE EXCEPTION REPORT   *
+015030*    INSTEAD OF BEING TOTALED.                                   *
+015100******************************************************************
+015200 2000-PROCESS-TRANS.
+015210     PERFORM 1900-MATCH-EXTRACT THRU 1900-EXIT.
+015220
+015230     IF ATN-EXTR-NOT-MATCHED
+015240         MOVE 'NUM1 NOT FOUND IN EXTRACT FILE'
+015250             TO ATN-EXCP-REASON-TEXT
+015255         MOVE ZERO TO ATN-SUM
+015260         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+015270     ELSE
+015280         PERFORM 2050-COMPUTE-RESULT THRU 2050-EXIT
+015290         IF ATN-CALC-ERROR
+015340             PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+015345         ELSE
+015346             IF ATN-TRAN-EXPECTED-SUM NOT = ZERO
+015347                     AND ATN-SUM NOT = ATN-TRAN-EXPECTED-SUM
+015348                 MOVE 'SUM DOES NOT MATCH EXPECTED-SUM'
+015349                     TO ATN-EXCP-REASON-TEXT
+015350                 PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+015351             ELSE
+015360                 ADD ATN-SUM TO ATN-GRAND-TOTAL
+015362                   ON SIZE ERROR
+015364                     MOVE 'GRAND TOTAL OVERFLOW - NOT TOTALED'
+015366                         TO ATN-EXCP-REASON-TEXT
+015368                     PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+015369                 END-ADD
+015370                 PERFORM 5000-PRINT-DETAIL THRU 5000-EXIT
+015375                 PERFORM 5500-WRITE-AUDIT THRU 5500-EXIT
+015376             END-IF
+015380         END-IF
+015390     END-IF.
+015900
+015910     ADD 1 TO ATN-RECORD-COUNT.
+015920     DIVIDE ATN-RECORD-COUNT BY ATN-CKPT-INTERVAL
+015930         GIVING ATN-CKPT-QUOTIENT
+015940         REMAINDER ATN-CKPT-REMAINDER.
+015945     IF ATN-CKPT-REMAINDER = ZERO
+015947         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+015948     END-IF.
+015950     PERFORM 3000-READ-TRANS THRU 3000-EXIT.
+016000 2000-EXIT.
+016100     EXIT.
+016150
+016160******************************************************************
+016170*    2050-COMPUTE-RESULT                                         *
+016180*    CARRIES OUT THE OPERATION REQUESTED BY ATN-TRAN-OPCODE      *
+016190*    (ADD, SUBTRACT, OR MULTIPLY) AND SETS ATN-CALC-OK OR        *
+016200*    ATN-CALC-ERROR.  AN OVERFLOW OR AN UNRECOGNIZED OPCODE      *
+016210*    LEAVES A REASON IN ATN-EXCP-REASON-TEXT FOR THE CALLER TO   *
+016220*    WRITE TO THE EXCEPTION REPORT.                              *
+016230******************************************************************
+016240 2050-COMPUTE-RESULT.
+016250     EVALUATE TRUE
+016260         WHEN ATN-OP-ADD
+016270             ADD ATN-NUM1 TO ATN-NUM2 GIVING ATN-SUM
+016280                 ON SIZE ERROR
+016290                     MOVE 'ADD SIZE ERROR - RECORD NOT TOTALED'
+016300                         TO ATN-EXCP-REASON-TEXT
+016305                     MOVE ZERO TO ATN-SUM
+016310                     SET ATN-CALC-ERROR TO TRUE
+016320                 NOT ON SIZE ERROR
+016330                     SET ATN-CALC-OK TO TRUE
+016340             END-ADD
+016350         WHEN ATN-OP-SUBTRACT
+016360             SUBTRACT ATN-NUM2 FROM ATN-NUM1 GIVING ATN-SUM
+016370                 ON SIZE ERROR
+016380                     MOVE 'SUBTRACT SIZE ERROR - NOT TOTALED'
+016390                         TO ATN-EXCP-REASON-TEXT
+016395                     MOVE ZERO TO ATN-SUM
+016400                     SET ATN-CALC-ERROR TO TRUE
+016410                 NOT ON SIZE ERROR
+016420                     SET ATN-CALC-OK TO TRUE
+016430             END-SUBTRACT
+016440         WHEN ATN-OP-MULTIPLY
+016450             MULTIPLY ATN-NUM1 BY ATN-NUM2 GIVING ATN-SUM
+016460                 ON SIZE ERROR
+016470                     MOVE 'MULTIPLY SIZE ERROR - NOT TOTALED'
+016480                         TO ATN-EXCP-REASON-TEXT
+016485                     MOVE ZERO TO ATN-SUM
+016490                     SET ATN-CALC-ERROR TO TRUE
+016500                 NOT ON SIZE ERROR
+016510                     SET ATN-CALC-OK TO TRUE
+016520             END-MULTIPLY
+016530         WHEN OTHER
+016540             MOVE 'INVALID OPERATION CODE'
+016550                 TO ATN-EXCP-REASON-TEXT
+016555             MOVE ZERO TO ATN-SUM
+016560             SET ATN-CALC-ERROR TO TRUE
+016570     END-EVALUATE.
+016580 2050-EXIT.
+016590     EXIT.
+016600
+016610******************************************************************
+016620*    3000-READ-TRANS                                             *
+016500*    READS THE NEXT TRANSACTION RECORD AND SETS THE EOF          *
+016600*    SWITCH WHEN THE FILE IS EXHAUSTED.                          *
+016700******************************************************************
+016800 3000-READ-TRANS.
+016900     READ ATN-TRANS-FILE
+017000         AT END
+017100             SET ATN-EOF-TRANS TO TRUE
+017200     END-READ.
+017300 3000-EXIT.
+017400     EXIT.
+017500
+017510******************************************************************
+017520*    3500-READ-EXTRACT                                           *
+017530*    READS THE NEXT UPSTREAM EXTRACT RECORD AND SETS THE EOF     *
+017540*    SWITCH WHEN THE FILE IS EXHAUSTED.                          *
+017550******************************************************************
+017560 3500-READ-EXTRACT.
+017570     READ ATN-EXTRACT-FILE
+017580         AT END
+017590             SET ATN-EXTR-EOF TO TRUE
+017600     END-READ.
+017610 3500-EXIT.
+017620     EXIT.
+017630
+017640******************************************************************
+017700*    4000-PRINT-HEADINGS                                         *
+017800*    WRITES THE THREE-LINE REPORT HEADING AT THE TOP OF EACH     *
+017900*    PAGE AND RESETS THE PAGE LINE COUNT.                        *
+018000******************************************************************
+018100 4000-PRINT-HEADINGS.
+018200     ADD 1 TO ATN-PAGE-NO.
+018300     MOVE ATN-PAGE-NO TO ATN-HDG-PAGE-NO.
+018400
+018500     WRITE ATN-REPORT-RECORD FROM ATN-HEADING-LINE-1
+019000         AFTER ADVANCING PAGE.
+019100     WRITE ATN-REPORT-RECORD FROM ATN-HEADING-LINE-2
+019200         AFTER ADVANCING 1 LINE.
+019300     WRITE ATN-REPORT-RECORD FROM ATN-HEADING-LINE-3
+019400         AFTER ADVANCING 2 LINES.
+019500
+019600     MOVE ZERO TO ATN-LINE-COUNT.
+019700 4000-EXIT.
+019800     EXIT.
+019900
+019910******************************************************************
+019920*    4500-PRINT-EXCP-HEADINGS                                    *
+019930*    WRITES THE THREE-LINE EXCEPTION REPORT HEADING AT THE TOP   *
+019940*    OF EACH PAGE AND RESETS THE PAGE LINE COUNT.                *
+019950******************************************************************
+019960 4500-PRINT-EXCP-HEADINGS.
+019970     ADD 1 TO ATN-EXCP-PAGE-NO.
+019980     MOVE ATN-EXCP-PAGE-NO    TO ATN-EXCP-HDG-PAGE-NO.
+019990     MOVE ATN-HDG-RUN-DATE    TO ATN-EXCP-HDG-RUN-DATE.
+019995     MOVE ATN-HDG-RUN-TIME    TO ATN-EXCP-HDG-RUN-TIME.
+019996
+019997     WRITE ATN-EXCEPTION-RECORD FROM ATN-EXCP-HEADING-LINE-1
+019998         AFTER ADVANCING PAGE.
+019999     WRITE ATN-EXCEPTION-RECORD FROM ATN-EXCP-HEADING-LINE-2
+020000         AFTER ADVANCING 1 LINE.
+020001     WRITE ATN-EXCEPTION-RECORD FROM ATN-EXCP-HEADING-LINE-3
+020002         AFTER ADVANCING 2 LINES.
+020003
+020004     MOVE ZERO TO ATN-EXCP-LINE-COUNT.
+020005 4500-EXIT.
+020006     EXIT.
+020007
+020000******************************************************************
+020100*    5000-PRINT-DETAIL                                           *
+020200*    WRITES ONE DETAIL LINE FOR THE CURRENT RECORD, STARTING A   *
+020300*    NEW PAGE FIRST IF THE CURRENT PAGE IS FULL.                 *
+020400******************************************************************
+020500 5000-PRINT-DETAIL.
+020600     IF ATN-LINE-COUNT >= ATN-MAX-LINES
+020700         PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT
+020800     END-IF.
+020900
+021000     MOVE ATN-NUM1 TO ATN-DTL-NUM1.
+021100     MOVE ATN-NUM2 TO ATN-DTL-NUM2.
+021200     MOVE ATN-SUM  TO ATN-DTL-SUM.
+021300
+021400     WRITE ATN-REPORT-RECORD FROM ATN-DETAIL-LINE
+021500         AFTER ADVANCING 1 LINE.
+021600
+021700     ADD 1 TO ATN-LINE-COUNT.
+021800 5000-EXIT.
+021900     EXIT.
+021910
+021920******************************************************************
+021930*    5500-WRITE-AUDIT                                            *
+021940*    APPENDS ONE RECORD TO ATN-AUDIT-FILE FOR THE CURRENT         *
+021950*    CALCULATION SO THE INPUTS BEHIND ANY REPORTED TOTAL CAN BE   *
+021960*    PROVED OUT LATER.                                            *
+021970******************************************************************
+021980 5500-WRITE-AUDIT.
+021990     MOVE ATN-NUM1               TO ATN-AUD-NUM1.
+021991     MOVE ATN-NUM2               TO ATN-AUD-NUM2.
+021992     MOVE ATN-SUM                TO ATN-AUD-SUM.
+021993     MOVE ATN-RUN-DATE-NUM       TO ATN-AUD-RUN-DATE.
+021994     MOVE ATN-RUN-TIME-NUM       TO ATN-AUD-RUN-TIME.
+021995     MOVE ATN-AUD-JOB-ID-WS      TO ATN-AUD-JOB-ID.
+021996     MOVE ATN-AUD-OPERATOR-ID-WS TO ATN-AUD-OPERATOR-ID.
+021997
+021998     WRITE ATN-AUDIT-RECORD.
+021999 5500-EXIT.
+022000     EXIT.
+022010
+022100******************************************************************
+022200*    6000-PRINT-TOTALS                                           *
+022300*    WRITES THE GRAND-TOTAL LINE AT THE END OF THE REPORT.       *
+022400******************************************************************
+022500 6000-PRINT-TOTALS.
+022600     MOVE ATN-GRAND-TOTAL TO ATN-TOT-GRAND-TOTAL.
+022700
+022800     WRITE ATN-REPORT-RECORD FROM ATN-TOTAL-LINE
+022900         AFTER ADVANCING 2 LINES.
+023000 6000-EXIT.
+023100     EXIT.
+023200
+023210******************************************************************
+023220*    7000-WRITE-EXCEPTION                                        *
+023230*    WRITES ONE LINE TO THE EXCEPTION REPORT FOR A RECORD THAT   *
+023240*    COULD NOT BE TOTALED, USING THE REASON TEXT THE CALLER      *
+023250*    MOVED TO ATN-EXCP-REASON-TEXT BEFORE PERFORMING THIS        *
+023260*    PARAGRAPH.  ALSO SHOWS THE COMPUTED ATN-SUM AND THE          *
+023265*    ATN-TRAN-EXPECTED-SUM IT WAS CHECKED AGAINST, IF ANY, SINCE  *
+023267*    A FLAGGED RECORD IS NOT WRITTEN TO THE AUDIT LOG.            *
+023270******************************************************************
+023280 7000-WRITE-EXCEPTION.
+023290     IF NOT ATN-EXCP-HDG-PRINTED
+023300         PERFORM 4500-PRINT-EXCP-HEADINGS THRU 4500-EXIT
+023305         SET ATN-EXCP-HDG-PRINTED TO TRUE
+023310     END-IF.
+023320
+023330     IF ATN-EXCP-LINE-COUNT >= ATN-MAX-LINES
+023340         PERFORM 4500-PRINT-EXCP-HEADINGS THRU 4500-EXIT
+023350     END-IF.
+023360
+023370     MOVE ATN-NUM1           TO ATN-EXCP-NUM1.
+023380     MOVE ATN-NUM2           TO ATN-EXCP-NUM2.
+023390     MOVE ATN-EXCP-REASON-TEXT TO ATN-EXCP-REASON.
+023395     MOVE ATN-SUM              TO ATN-EXCP-SUM.
+023397     MOVE ATN-TRAN-EXPECTED-SUM TO ATN-EXCP-EXPECTED.
+023400
+023410     WRITE ATN-EXCEPTION-RECORD FROM ATN-EXCP-DETAIL-LINE
+023420         AFTER ADVANCING 1 LINE.
+023430
+023440     ADD 1 TO ATN-EXCP-LINE-COUNT.
+023450     ADD 1 TO ATN-EXCP-COUNT.
+023460 7000-EXIT.
+023470     EXIT.
+023480
+023481******************************************************************
+023482*    7500-PRINT-EXCP-TOTALS                                     *
+023483*    WRITES THE EXCEPTION COUNT LINE AT THE END OF THE           *
+023484*    EXCEPTION REPORT.                                           *
+023485******************************************************************
+023486 7500-PRINT-EXCP-TOTALS.
+023487     MOVE ATN-EXCP-COUNT TO ATN-EXCP-TOT-COUNT.
+023488
+023489     WRITE ATN-EXCEPTION-RECORD FROM ATN-EXCP-TOTAL-LINE
+023489         AFTER ADVANCING 2 LINES.
+023489 7500-EXIT.
+023489     EXIT.
+023490
+023491******************************************************************
+023492*    8000-WRITE-CHECKPOINT                                       *
+023493*    REWRITES ATN-CKPT-FILE WITH THE NUMBER OF RECORDS            *
+023494*    PROCESSED SO FAR AND THE GRAND TOTAL/EXCEPTION COUNT SEEN   *
+023495*    SO FAR, MARKED INCOMPLETE.  THE FILE IS CLOSED AND REOPENED *
+023496*    EACH TIME SO IT ALWAYS HOLDS EXACTLY ONE CURRENT RECORD.    *
+023497******************************************************************
+023498 8000-WRITE-CHECKPOINT.
+023499     MOVE ATN-RECORD-COUNT    TO ATN-CKPT-RECORD-COUNT.
+023501     MOVE ATN-GRAND-TOTAL     TO ATN-CKPT-GRAND-TOTAL.
+023502     MOVE ATN-EXCP-COUNT      TO ATN-CKPT-EXCP-COUNT.
+023503     MOVE ATN-PAGE-NO         TO ATN-CKPT-PAGE-NO.
+023504     MOVE ATN-EXCP-PAGE-NO    TO ATN-CKPT-EXCP-PAGE-NO.
+023500     SET ATN-CKPT-INCOMPLETE  TO TRUE.
+023510
+023520     OPEN OUTPUT ATN-CKPT-FILE.
+023530     WRITE ATN-CHECKPOINT-RECORD.
+023540     CLOSE ATN-CKPT-FILE.
+023550 8000-EXIT.
+023560     EXIT.
+023570
+023580******************************************************************
+023500*    9000-TERMINATE                                              *
+023600*    PRINTS THE GRAND TOTAL, PRINTS THE EXCEPTION COUNT IF ANY   *
+023610*    EXCEPTIONS WERE WRITTEN, MARKS THE CHECKPOINT COMPLETE, AND *
+023620*    CLOSES ALL FILES.                                           *
+023700******************************************************************
+023800 9000-TERMINATE.
+023900     PERFORM 6000-PRINT-TOTALS THRU 6000-EXIT.
+023910
+023920     IF ATN-EXCP-COUNT > ZERO
+023930         PERFORM 7500-PRINT-EXCP-TOTALS THRU 7500-EXIT
+023940     END-IF.
+023950
+023960     MOVE ATN-RECORD-COUNT  TO ATN-CKPT-RECORD-COUNT.
+023965     MOVE ATN-GRAND-TOTAL   TO ATN-CKPT-GRAND-TOTAL.
+023966     MOVE ATN-EXCP-COUNT    TO ATN-CKPT-EXCP-COUNT.
+023967     MOVE ATN-PAGE-NO       TO ATN-CKPT-PAGE-NO.
+023968     MOVE ATN-EXCP-PAGE-NO  TO ATN-CKPT-EXCP-PAGE-NO.
+023970     SET ATN-CKPT-COMPLETE  TO TRUE.
+023980     OPEN OUTPUT ATN-CKPT-FILE.
+023990     WRITE ATN-CHECKPOINT-RECORD.
+023995     CLOSE ATN-CKPT-FILE.
+024000     CLOSE ATN-TRANS-FILE.
+024100     CLOSE ATN-REPORT-FILE.
+024110     CLOSE ATN-EXCEPTION-FILE.
+024120     CLOSE ATN-AUDIT-FILE.
+024130     CLOSE ATN-EXTRACT-FILE.
+024200 9000-EXIT.
+024300     EXIT.
+024310
+024320******************************************************************
+024330*    9900-ABEND                                                  *
+024340*    FATAL ERROR HANDLER FOR A MANDATORY INPUT FILE THAT WILL    *
+024350*    NOT OPEN.  DISPLAYS THE FILE NAME AND FILE STATUS ON THE    *
+024360*    OPERATOR CONSOLE AND STOPS THE JOB WITH A NONZERO RETURN    *
+024370*    CODE RATHER THAN LETTING THE RUN HANG OR PRODUCE A SILENT   *
+024380*    PARTIAL REPORT.                                             *
+024390******************************************************************
+024400 9900-ABEND.
+024410     DISPLAY 'ADDTWONUMBERS - UNABLE TO OPEN ' ATN-ABEND-FILE-ID
+024420         ' - FILE STATUS ' ATN-ABEND-STATUS.
+024430     MOVE 16 TO RETURN-CODE.
+024440     STOP RUN.
