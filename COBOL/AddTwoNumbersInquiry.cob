@@ -0,0 +1,250 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:   ADDTWONUMBERSINQUIRY                          *
+000400*    AUTHOR:       J. HARTLEY                                    *
+000500*    INSTALLATION: DATA PROCESSING - GENERAL ACCOUNTING          *
+000600*    DATE-WRITTEN: 2024-07-22                                    *
+000700*                                                                *
+000800*    DESCRIPTION:  ONLINE INQUIRY TRANSACTION THAT LETS AN       *
+000900*                  OPERATOR KEY IN A RUN DATE OR A JOB ID AND    *
+001000*                  SEE THE MATCHING NUM1, NUM2, AND SUM BACK ON  *
+001100*                  THE SCREEN, READ FROM THE SAME ATN-AUDIT-     *
+001200*                  FILE THAT THE ADDTWONUMBERS BATCH DRIVER      *
+001300*                  APPENDS TO.  ONE INVOCATION IS ONE INQUIRY    *
+001400*                  TRANSACTION; THE AUDIT FILE IS SCANNED        *
+001500*                  SEQUENTIALLY FROM THE TOP EACH TIME.          *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ------------------------------------------------------     *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  ------------------------------------      *
+002100*    2024-07-22 JH    ORIGINAL PROGRAM.                          *
+002150*    2024-09-17 JH    WIDENED ATN-RSLT-SUM (AND ITS SCREEN       *
+002160*                     ITEM) TO PIC -ZZZZZZZ9 TO MATCH THE        *
+002170*                     WIDENED ATN-AUD-SUM (SEE ATNAUD) - WAS     *
+002180*                     TRUNCATING MULTIPLY RESULTS ABOVE 99999.   *
+002200*                                                                *
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. AddTwoNumbersInquiry.
+002600 AUTHOR. J. HARTLEY.
+002700 INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING.
+002800 DATE-WRITTEN. 2024-07-22.
+002900 DATE-COMPILED.
+003000
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003500
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT OPTIONAL ATN-AUDIT-FILE ASSIGN TO AUDITLOG
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS ATN-AUDIT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ATN-AUDIT-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 COPY ATNAUD.
+004900
+005000 WORKING-STORAGE SECTION.
+005100******************************************************************
+005200*    FILE STATUS AND END-OF-FILE SWITCH                          *
+005300******************************************************************
+005400 01  ATN-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+005500 01  ATN-EOF-SW                     PIC X(01) VALUE 'N'.
+005600     88  ATN-EOF-AUDIT                        VALUE 'Y'.
+005700
+005800******************************************************************
+005900*    SEARCH CRITERIA AND CONTROL FIELDS                          *
+006000******************************************************************
+006100 01  ATN-INQ-DATE                   PIC 9(08) VALUE ZERO.
+006200 01  ATN-INQ-JOB-ID                 PIC X(08) VALUE SPACES.
+006300 01  ATN-INQ-RESPONSE               PIC X(01) VALUE SPACE.
+006400 01  ATN-INQ-MATCH-SW               PIC X(01) VALUE 'N'.
+006500     88  ATN-INQ-ANY-MATCH                    VALUE 'Y'.
+006600 01  ATN-INQ-DONE-SW                PIC X(01) VALUE 'N'.
+006700     88  ATN-INQ-DONE                         VALUE 'Y'.
+006800
+006900******************************************************************
+007000*    RESULT DISPLAY FIELDS                                       *
+007100******************************************************************
+007200 01  ATN-RSLT-DATE                  PIC X(08) VALUE SPACES.
+007300 01  ATN-RSLT-TIME                  PIC X(08) VALUE SPACES.
+007400 01  ATN-RSLT-JOB-ID                PIC X(08) VALUE SPACES.
+007500 01  ATN-RSLT-OPERATOR-ID           PIC X(08) VALUE SPACES.
+007600 01  ATN-RSLT-NUM1                  PIC -ZZZ9.
+007700 01  ATN-RSLT-NUM2                  PIC -ZZZ9.
+007800 01  ATN-RSLT-SUM                   PIC -ZZZZZZZ9.
+007900
+008000 SCREEN SECTION.
+008100******************************************************************
+008200*    ATN-CRITERIA-SCREEN                                         *
+008300*    COLLECTS THE SEARCH KEY FROM THE OPERATOR.  ONLY ONE OF     *
+008400*    RUN DATE OR JOB ID NEED BE KEYED; THE OTHER IS LEFT BLANK.  *
+008500******************************************************************
+008600 01  ATN-CRITERIA-SCREEN.
+008700     05  BLANK SCREEN.
+008800     05  LINE 01 COLUMN 01 VALUE 'ADDTWONUMBERS - SUM INQUIRY'.
+008900     05  LINE 03 COLUMN 01
+009000             VALUE 'ENTER RUN DATE (CCYYMMDD). . .'.
+009100     05  LINE 03 COLUMN 36 PIC 9(08)
+009200             USING ATN-INQ-DATE.
+009300     05  LINE 04 COLUMN 01
+009400             VALUE 'OR ENTER JOB ID . . . . . . .'.
+009500     05  LINE 04 COLUMN 36 PIC X(08)
+009600             USING ATN-INQ-JOB-ID.
+009700     05  LINE 06 COLUMN 01
+009800             VALUE 'LEAVE THE OTHER FIELD BLANK.'.
+009900
+010000******************************************************************
+010100*    ATN-RESULT-SCREEN                                           *
+010200*    SHOWS ONE MATCHING AUDIT RECORD AND PROMPTS FOR THE NEXT.    *
+010300******************************************************************
+010400 01  ATN-RESULT-SCREEN.
+010500     05  BLANK SCREEN.
+010600     05  LINE 01 COLUMN 01
+010700             VALUE 'ADDTWONUMBERS - SUM INQUIRY RESULT'.
+010800     05  LINE 03 COLUMN 01 VALUE 'RUN DATE: '.
+010900     05  LINE 03 COLUMN 11 PIC X(08) FROM ATN-RSLT-DATE.
+011000     05  LINE 03 COLUMN 25 VALUE 'RUN TIME: '.
+011100     05  LINE 03 COLUMN 35 PIC X(08) FROM ATN-RSLT-TIME.
+011200     05  LINE 04 COLUMN 01 VALUE 'JOB ID: '.
+011300     05  LINE 04 COLUMN 11 PIC X(08) FROM ATN-RSLT-JOB-ID.
+011400     05  LINE 04 COLUMN 25 VALUE 'OPERATOR: '.
+011500     05  LINE 04 COLUMN 35 PIC X(08) FROM ATN-RSLT-OPERATOR-ID.
+011600     05  LINE 06 COLUMN 01 VALUE 'NUM1'.
+011700     05  LINE 06 COLUMN 15 VALUE 'NUM2'.
+011800     05  LINE 06 COLUMN 29 VALUE 'SUM'.
+011900     05  LINE 07 COLUMN 01 PIC -ZZZ9  FROM ATN-RSLT-NUM1.
+012000     05  LINE 07 COLUMN 15 PIC -ZZZ9  FROM ATN-RSLT-NUM2.
+012100     05  LINE 07 COLUMN 29 PIC -ZZZZZZZ9 FROM ATN-RSLT-SUM.
+012200     05  LINE 09 COLUMN 01
+012300             VALUE 'ENTER FOR NEXT MATCH, X TO EXIT . .'.
+012400     05  LINE 09 COLUMN 38 PIC X(01)
+012500             USING ATN-INQ-RESPONSE.
+012600
+012700******************************************************************
+012800*    ATN-NOT-FOUND-SCREEN                                        *
+012900*    TOLD WHEN NO AUDIT RECORD MATCHED THE SEARCH CRITERIA.       *
+013000******************************************************************
+013100 01  ATN-NOT-FOUND-SCREEN.
+013200     05  BLANK SCREEN.
+013300     05  LINE 01 COLUMN 01 VALUE 'ADDTWONUMBERS - SUM INQUIRY'.
+013400     05  LINE 03 COLUMN 01
+013500             VALUE 'NO MATCHING AUDIT RECORDS WERE FOUND.'.
+013600     05  LINE 05 COLUMN 01
+013700             VALUE 'PRESS ENTER TO CONTINUE . . . . . . .'.
+013800     05  LINE 05 COLUMN 39 PIC X(01)
+013900             USING ATN-INQ-RESPONSE.
+014000
+014100 PROCEDURE DIVISION.
+014200******************************************************************
+014300*    0000-MAINLINE                                               *
+014400*    CONTROLS THE OVERALL FLOW OF THE INQUIRY TRANSACTION.       *
+014500******************************************************************
+014600 0000-MAINLINE.
+014700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014800     PERFORM 2000-SEARCH-AUDIT THRU 2000-EXIT
+014900         UNTIL ATN-EOF-AUDIT
+015000            OR ATN-INQ-DONE.
+015100
+015200     IF NOT ATN-INQ-ANY-MATCH
+015300         PERFORM 3000-NOT-FOUND THRU 3000-EXIT
+015400     END-IF.
+015500
+015600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015700
+015800     STOP RUN.
+015900
+016000******************************************************************
+016100*    1000-INITIALIZE                                             *
+016200*    OPENS THE AUDIT FILE AND PROMPTS THE OPERATOR FOR THE       *
+016300*    SEARCH CRITERIA.                                             *
+016400******************************************************************
+016500 1000-INITIALIZE.
+016600     OPEN INPUT ATN-AUDIT-FILE.
+016700     DISPLAY ATN-CRITERIA-SCREEN.
+016800     ACCEPT ATN-CRITERIA-SCREEN.
+016900 1000-EXIT.
+017000     EXIT.
+017100
+017200******************************************************************
+017300*    2000-SEARCH-AUDIT                                           *
+017400*    READS THE NEXT AUDIT RECORD AND, IF IT MATCHES THE SEARCH   *
+017500*    CRITERIA, DISPLAYS IT AND ASKS WHETHER TO KEEP GOING.        *
+017600******************************************************************
+017700 2000-SEARCH-AUDIT.
+017800     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+017900
+018000     IF NOT ATN-EOF-AUDIT
+018100         IF (ATN-INQ-DATE NOT = ZERO
+018200                 AND ATN-AUD-RUN-DATE = ATN-INQ-DATE)
+018300            OR (ATN-INQ-JOB-ID NOT = SPACES
+018400                 AND ATN-AUD-JOB-ID = ATN-INQ-JOB-ID)
+018500             PERFORM 2200-DISPLAY-RESULT THRU 2200-EXIT
+018600         END-IF
+018700     END-IF.
+018800 2000-EXIT.
+018900     EXIT.
+019000
+019100******************************************************************
+019200*    2100-READ-AUDIT                                             *
+019300*    READS THE NEXT AUDIT RECORD AND SETS THE EOF SWITCH WHEN    *
+019400*    THE FILE IS EXHAUSTED.                                       *
+019500******************************************************************
+019600 2100-READ-AUDIT.
+019700     READ ATN-AUDIT-FILE
+019800         AT END
+019900             SET ATN-EOF-AUDIT TO TRUE
+020000     END-READ.
+020100 2100-EXIT.
+020200     EXIT.
+020300
+020400******************************************************************
+020500*    2200-DISPLAY-RESULT                                         *
+020600*    MOVES ONE MATCHING AUDIT RECORD TO THE RESULT SCREEN,        *
+020700*    DISPLAYS IT, AND LETS THE OPERATOR STOP THE SEARCH.          *
+020800******************************************************************
+020900 2200-DISPLAY-RESULT.
+021000     SET ATN-INQ-ANY-MATCH TO TRUE.
+021100
+021200     MOVE ATN-AUD-NUM1        TO ATN-RSLT-NUM1.
+021300     MOVE ATN-AUD-NUM2        TO ATN-RSLT-NUM2.
+021400     MOVE ATN-AUD-SUM         TO ATN-RSLT-SUM.
+021500     MOVE ATN-AUD-RUN-DATE    TO ATN-RSLT-DATE.
+021600     MOVE ATN-AUD-RUN-TIME    TO ATN-RSLT-TIME.
+021700     MOVE ATN-AUD-JOB-ID      TO ATN-RSLT-JOB-ID.
+021800     MOVE ATN-AUD-OPERATOR-ID TO ATN-RSLT-OPERATOR-ID.
+021900
+022000     DISPLAY ATN-RESULT-SCREEN.
+022100     ACCEPT ATN-RESULT-SCREEN.
+022200
+022300     IF ATN-INQ-RESPONSE = 'X' OR 'x'
+022400         SET ATN-INQ-DONE TO TRUE
+022500     END-IF.
+022600 2200-EXIT.
+022700     EXIT.
+022800
+022900******************************************************************
+023000*    3000-NOT-FOUND                                              *
+023100*    TELLS THE OPERATOR THAT NOTHING MATCHED THE SEARCH KEY.      *
+023200******************************************************************
+023300 3000-NOT-FOUND.
+023400     DISPLAY ATN-NOT-FOUND-SCREEN.
+023500     ACCEPT ATN-NOT-FOUND-SCREEN.
+023600 3000-EXIT.
+023700     EXIT.
+023800
+023900******************************************************************
+024000*    9000-TERMINATE                                              *
+024100*    CLOSES THE AUDIT FILE.                                       *
+024200******************************************************************
+024300 9000-TERMINATE.
+024400     CLOSE ATN-AUDIT-FILE.
+024500 9000-EXIT.
+024600     EXIT.
