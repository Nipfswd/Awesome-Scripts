@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNCKPT                                      *
+000400*    DESCRIPTION:  RESTART/CHECKPOINT RECORD FOR THE             *
+000500*                  ADDTWONUMBERS BATCH SUBSYSTEM.  HOLDS THE     *
+000600*                  NUMBER OF TRANSACTION RECORDS PROCESSED SO    *
+000700*                  FAR AND WHETHER THE LAST RUN FINISHED         *
+000800*                  CLEANLY, SO A RERUN AFTER AN ABEND CAN SKIP   *
+000900*                  THE RECORDS ALREADY TOTALED.                  *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ------------------------------------------------------     *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  ------------------------------------      *
+001500*    2024-05-10 JH    ORIGINAL COPYBOOK.                         *
+001550*    2024-09-10 JH    ADDED ATN-CKPT-GRAND-TOTAL AND ATN-CKPT-   *
+001560*                     EXCP-COUNT SO A RESTARTED RUN CAN CARRY    *
+001570*                     THE PRIOR RUN'S TOTALS FORWARD INSTEAD OF  *
+001580*                     STARTING THE FINAL REPORT OVER AT ZERO.    *
+001590*    2024-09-17 JH    ADDED ATN-CKPT-PAGE-NO AND ATN-CKPT-EXCP-  *
+001595*                     PAGE-NO SO A RESTARTED RUN CONTINUES THE   *
+001596*                     REPORT/EXCEPTION PAGE NUMBERING INSTEAD OF *
+001597*                     STARTING OVER AT PAGE 1 PARTWAY THROUGH.   *
+001600*                                                                *
+001700******************************************************************
+001800 01  ATN-CHECKPOINT-RECORD.
+001900     05  ATN-CKPT-RECORD-COUNT          PIC 9(08).
+002000     05  ATN-CKPT-STATUS-CODE           PIC X(01).
+002100         88  ATN-CKPT-COMPLETE                    VALUE 'C'.
+002200         88  ATN-CKPT-INCOMPLETE                  VALUE 'I'.
+002300     05  ATN-CKPT-GRAND-TOTAL           PIC S9(07).
+002400     05  ATN-CKPT-EXCP-COUNT            PIC 9(04).
+002500     05  ATN-CKPT-PAGE-NO               PIC 9(04).
+002600     05  ATN-CKPT-EXCP-PAGE-NO          PIC 9(04).
