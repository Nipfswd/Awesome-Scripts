@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNEXTR                                      *
+000400*    DESCRIPTION:  UPSTREAM DAILY EXTRACT RECORD FOR THE         *
+000500*                  ADDTWONUMBERS BATCH SUBSYSTEM.  ONE RECORD    *
+000600*                  PER ACCOUNT/DATE KEY, CARRYING THE FIGURE     *
+000700*                  THAT AUTO-POPULATES ATN-NUM1 SO IT NO LONGER  *
+000800*                  HAS TO BE KEYED BY HAND.  THE EXTRACT MUST    *
+000900*                  BE IN ASCENDING KEY SEQUENCE, THE SAME AS     *
+001000*                  ATN-TRANS-FILE, SO THE TWO FILES CAN BE       *
+001100*                  MATCHED IN ONE PASS.                          *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    ------------------------------------------------------     *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------- ----  ------------------------------------      *
+001700*    2024-07-08 JH    ORIGINAL COPYBOOK.                         *
+001800*                                                                *
+001900******************************************************************
+002000 01  ATN-EXTRACT-RECORD.
+002100     05  ATN-EXT-KEY                    PIC 9(08).
+002200     05  ATN-EXT-AMOUNT                 PIC S9(04).
