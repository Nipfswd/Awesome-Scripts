@@ -0,0 +1,68 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNRPT                                       *
+000400*    DESCRIPTION:  PRINT LINE LAYOUTS FOR THE ADDTWONUMBERS      *
+000500*                  CONTROL SUMMARY REPORT.  BUILT IN WORKING-    *
+000600*                  STORAGE AND MOVED TO THE FD RECORD BEFORE     *
+000700*                  EACH WRITE.                                  *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ------------------------------------------------------     *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------- ----  ------------------------------------      *
+001300*    2024-03-15 JH    ORIGINAL COPYBOOK - HEADER, DETAIL AND     *
+001400*                     GRAND-TOTAL LINES.                        *
+001410*    2024-04-02 JH    WIDENED NUM1/NUM2/SUM EDIT FIELDS TO       *
+001420*                     CARRY A FLOATING MINUS SIGN FOR SIGNED     *
+001430*                     ENTRIES.                                   *
+001440*    2024-09-10 JH    CORRECTED FILLER WIDTHS ON ATN-DETAIL-LINE *
+001450*                     SO THE LINE TOTALS 132 BYTES, LIKE EVERY   *
+001460*                     OTHER LINE IN THIS COPYBOOK, AND SO THE    *
+001470*                     NUM2/SUM VALUES LINE UP UNDER THE COLUMN   *
+001480*                     HEADINGS IN ATN-HEADING-LINE-3.            *
+001490*    2024-09-17 JH    WIDENED ATN-DTL-SUM TO CARRY AN EIGHT-     *
+001492*                     DIGIT MULTIPLY RESULT, RE-DERIVING THE     *
+001494*                     TRAILING FILLER SO THE LINE STILL TOTALS   *
+001496*                     132 BYTES.                                 *
+001500*                                                                *
+001600******************************************************************
+001700 01  ATN-HEADING-LINE-1.
+001800     05  FILLER                     PIC X(20)
+001900                                     VALUE 'ADDTWONUMBERS -'.
+002000     05  FILLER                     PIC X(22)
+002100                                     VALUE 'DAILY CONTROL REPORT'.
+002200     05  FILLER                     PIC X(08) VALUE SPACES.
+002300     05  FILLER                     PIC X(06) VALUE 'PAGE: '.
+002400     05  ATN-HDG-PAGE-NO            PIC ZZZ9.
+002500     05  FILLER                     PIC X(72) VALUE SPACES.
+002600
+002700 01  ATN-HEADING-LINE-2.
+002800     05  FILLER                     PIC X(11)
+002900                                     VALUE 'RUN DATE: '.
+003000     05  ATN-HDG-RUN-DATE           PIC X(10).
+003100     05  FILLER                     PIC X(05) VALUE SPACES.
+003200     05  FILLER                     PIC X(11)
+003300                                     VALUE 'RUN TIME: '.
+003400     05  ATN-HDG-RUN-TIME           PIC X(08).
+003500     05  FILLER                     PIC X(87) VALUE SPACES.
+003600
+003700 01  ATN-HEADING-LINE-3.
+003800     05  FILLER                     PIC X(08) VALUE 'NUM1'.
+003900     05  FILLER                     PIC X(10) VALUE 'NUM2'.
+004000     05  FILLER                     PIC X(10) VALUE 'SUM'.
+004100     05  FILLER                     PIC X(104) VALUE SPACES.
+004200
+004300 01  ATN-DETAIL-LINE.
+004400     05  ATN-DTL-NUM1               PIC -ZZZ9.
+004500     05  FILLER                     PIC X(03) VALUE SPACES.
+004600     05  ATN-DTL-NUM2               PIC -ZZZ9.
+004700     05  FILLER                     PIC X(05) VALUE SPACES.
+004800     05  ATN-DTL-SUM                PIC -ZZZZZZZ9.
+004850     05  FILLER                     PIC X(04) VALUE SPACES.
+004900     05  FILLER                     PIC X(101) VALUE SPACES.
+005000
+005100 01  ATN-TOTAL-LINE.
+005200     05  FILLER                     PIC X(20)
+005300                                     VALUE 'GRAND TOTAL SUM:    '.
+005400     05  ATN-TOT-GRAND-TOTAL        PIC -ZZZZZZ9.
+005500     05  FILLER                     PIC X(104) VALUE SPACES.
