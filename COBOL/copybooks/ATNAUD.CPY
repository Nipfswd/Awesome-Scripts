@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNAUD                                       *
+000400*    DESCRIPTION:  AUDIT LOG RECORD FOR THE ADDTWONUMBERS        *
+000500*                  BATCH SUBSYSTEM.  ONE RECORD IS APPENDED      *
+000600*                  FOR EVERY NUM1/NUM2/SUM CALCULATION SO THE    *
+000700*                  INPUTS BEHIND ANY REPORTED TOTAL CAN BE       *
+000800*                  PROVED OUT LATER.                             *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ------------------------------------------------------     *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ------------------------------------      *
+001400*    2024-06-01 JH    ORIGINAL COPYBOOK.                         *
+001450*    2024-09-17 JH    WIDENED ATN-AUD-SUM TO PIC S9(08) TO       *
+001460*                     MATCH THE WIDENED ATN-SUM - A MULTIPLY OF  *
+001470*                     TWO PIC S9(04) OPERANDS CAN RUN TO EIGHT   *
+001480*                     DIGITS.                                    *
+001500*                                                                *
+001600******************************************************************
+001700 01  ATN-AUDIT-RECORD.
+001800     05  ATN-AUD-NUM1                   PIC S9(04).
+001900     05  ATN-AUD-NUM2                   PIC S9(04).
+002000     05  ATN-AUD-SUM                    PIC S9(08).
+002100     05  ATN-AUD-RUN-DATE               PIC 9(08).
+002200     05  ATN-AUD-RUN-TIME               PIC 9(08).
+002300     05  ATN-AUD-JOB-ID                 PIC X(08).
+002400     05  ATN-AUD-OPERATOR-ID            PIC X(08).
