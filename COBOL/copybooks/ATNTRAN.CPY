@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNTRAN                                      *
+000400*    DESCRIPTION:  TRANSACTION RECORD FOR THE ADDTWONUMBERS     *
+000500*                  BATCH SUBSYSTEM.  ONE RECORD PER MATCH KEY/  *
+000600*                  NUM2 PAIR TO BE PROCESSED.                   *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    ------------------------------------------------------     *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------- ----  ------------------------------------      *
+001200*    2024-03-01 JH    ORIGINAL COPYBOOK - NUM1/NUM2 PAIR.        *
+001300*    2024-04-02 JH    NUM1/NUM2 MADE SIGNED (TRAILING OVER-      *
+001400*                     PUNCH) TO SUPPORT DEBIT/REVERSAL ENTRIES.  *
+001500*    2024-07-08 JH    ATN-NUM1 REPLACED WITH ATN-TRAN-KEY.       *
+001510*                     NUM1 IS NOW LOOKED UP FROM THE UPSTREAM    *
+001520*                     DAILY EXTRACT (ATNEXTR) BY THIS KEY        *
+001530*                     INSTEAD OF BEING KEYED BY HAND; NUM2       *
+001540*                     REMAINS THE MANUAL ADJUSTMENT FIGURE.      *
+001545*    2024-08-14 JH    ADDED ATN-TRAN-OPCODE SO A RECORD CAN      *
+001546*                     REQUEST ADD, SUBTRACT, OR MULTIPLY         *
+001547*                     INSTEAD OF ALWAYS ADDING.                  *
+001548*    2024-09-03 JH    ADDED ATN-TRAN-EXPECTED-SUM FOR THREE-WAY  *
+001549*                     RECONCILIATION AGAINST AN INDEPENDENTLY    *
+001551*                     SUPPLIED CONTROL FIGURE.  ZERO MEANS NO    *
+001552*                     EXPECTED SUM WAS SUPPLIED FOR THE RECORD.  *
+001554*    2024-09-17 JH    WIDENED ATN-TRAN-EXPECTED-SUM TO PIC       *
+001555*                     S9(08) TO MATCH THE WIDENED ATN-SUM -      *
+001556*                     A MULTIPLY OF TWO PIC S9(04) OPERANDS CAN  *
+001557*                     RUN TO EIGHT DIGITS.                       *
+001558*                                                                *
+001600******************************************************************
+001700 01  ATN-TRANSACTION-RECORD.
+001800     05  ATN-TRAN-KEY                   PIC 9(08).
+001900     05  ATN-NUM2                       PIC S9(04).
+001910     05  ATN-TRAN-OPCODE                PIC X(01).
+001920         88  ATN-OP-ADD                         VALUE 'A'.
+001930         88  ATN-OP-SUBTRACT                    VALUE 'S'.
+001940         88  ATN-OP-MULTIPLY                    VALUE 'M'.
+001950     05  ATN-TRAN-EXPECTED-SUM          PIC S9(08).
