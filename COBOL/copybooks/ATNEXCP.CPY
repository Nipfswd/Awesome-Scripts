@@ -0,0 +1,77 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     ATNEXCP                                      *
+000400*    DESCRIPTION:  PRINT LINE LAYOUTS FOR THE ADDTWONUMBERS      *
+000500*                  EXCEPTION REPORT.  ANY RECORD THAT CANNOT     *
+000600*                  BE TOTALED CLEANLY (ADD SIZE ERROR, SUM/      *
+000700*                  EXPECTED-SUM MISMATCH, ETC.) IS FLAGGED HERE  *
+000800*                  WITH A SHORT REASON TEXT RATHER THAN LEFT TO  *
+000900*                  STAND AS A SILENT WRONG TOTAL.                *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ------------------------------------------------------     *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  ------------------------------------      *
+001500*    2024-04-18 JH    ORIGINAL COPYBOOK - ADD SIZE ERROR         *
+001600*                     EXCEPTIONS ONLY.                           *
+001650*    2024-09-10 JH    CORRECTED FILLER WIDTHS ON ATN-EXCP-        *
+001660*                     DETAIL-LINE AND ATN-EXCP-TOTAL-LINE SO      *
+001670*                     EACH TOTALS 132 BYTES, LIKE THE HEADING     *
+001680*                     LINES, AND NUM2 LINES UP UNDER ITS OWN      *
+001690*                     COLUMN HEADING.                             *
+001691*    2024-09-17 JH    ADDED ATN-EXCP-SUM AND ATN-EXCP-EXPECTED    *
+001692*                     COLUMNS SO A RECONCILIATION MISMATCH SHOWS  *
+001693*                     THE COMPUTED SUM AND THE EXPECTED-SUM IT    *
+001694*                     WAS CHECKED AGAINST, NOT JUST A REASON      *
+001695*                     CODE.  NARROWED ATN-EXCP-REASON TO 35       *
+001696*                     BYTES (THE LONGEST REASON TEXT IN USE) TO   *
+001697*                     MAKE ROOM.                                  *
+001700*                                                                *
+001800******************************************************************
+001900 01  ATN-EXCP-HEADING-LINE-1.
+002000     05  FILLER                     PIC X(20)
+002100                                     VALUE 'ADDTWONUMBERS -'.
+002200     05  FILLER                     PIC X(22)
+002300                                     VALUE 'EXCEPTION REPORT'.
+002400     05  FILLER                     PIC X(08) VALUE SPACES.
+002500     05  FILLER                     PIC X(06) VALUE 'PAGE: '.
+002600     05  ATN-EXCP-HDG-PAGE-NO       PIC ZZZ9.
+002700     05  FILLER                     PIC X(72) VALUE SPACES.
+002800
+002900 01  ATN-EXCP-HEADING-LINE-2.
+003000     05  FILLER                     PIC X(11)
+003100                                     VALUE 'RUN DATE: '.
+003200     05  ATN-EXCP-HDG-RUN-DATE      PIC X(10).
+003300     05  FILLER                     PIC X(05) VALUE SPACES.
+003400     05  FILLER                     PIC X(11)
+003500                                     VALUE 'RUN TIME: '.
+003600     05  ATN-EXCP-HDG-RUN-TIME      PIC X(08).
+003700     05  FILLER                     PIC X(87) VALUE SPACES.
+003800
+003900 01  ATN-EXCP-HEADING-LINE-3.
+004000     05  FILLER                     PIC X(08) VALUE 'NUM1'.
+004100     05  FILLER                     PIC X(10) VALUE 'NUM2'.
+004200     05  FILLER                     PIC X(37) VALUE 'REASON'.
+004250     05  FILLER                     PIC X(12) VALUE 'SUM'.
+004270     05  FILLER                     PIC X(12)
+004280                                     VALUE 'EXPECTED-SUM'.
+004300     05  FILLER                     PIC X(53) VALUE SPACES.
+004400
+004500 01  ATN-EXCP-DETAIL-LINE.
+004600     05  ATN-EXCP-NUM1              PIC -ZZZ9.
+004700     05  FILLER                     PIC X(03) VALUE SPACES.
+004800     05  ATN-EXCP-NUM2              PIC -ZZZ9.
+004900     05  FILLER                     PIC X(05) VALUE SPACES.
+005000     05  ATN-EXCP-REASON            PIC X(35).
+005020     05  FILLER                     PIC X(02) VALUE SPACES.
+005040     05  ATN-EXCP-SUM               PIC -ZZZZZZZ9.
+005060     05  FILLER                     PIC X(03) VALUE SPACES.
+005080     05  ATN-EXCP-EXPECTED          PIC -ZZZZZZZ9.
+005090     05  FILLER                     PIC X(03) VALUE SPACES.
+005100     05  FILLER                     PIC X(53) VALUE SPACES.
+005200
+005300 01  ATN-EXCP-TOTAL-LINE.
+005400     05  FILLER                     PIC X(20)
+005500                                     VALUE 'TOTAL EXCEPTIONS: '.
+005600     05  ATN-EXCP-TOT-COUNT         PIC ZZZ9.
+005700     05  FILLER                     PIC X(108) VALUE SPACES.
